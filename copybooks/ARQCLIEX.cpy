@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *ARQCLIEX: LAYOUT DO HISTORICO DE EXCLUSAO DE CLIENTE (CLIEXC)   *
+      *IGUAL AO ARQCLI02 ACRESCIDO DA DATA DA EXCLUSAO                 *
+      *----------------------------------------------------------------*
+       01  :XX-:REG-CLI-:YYY:.
+           05 :XX-:CODCLI-:YYY:            PIC X(04).
+           05 :XX-:NOMECLI-:YYY:           PIC X(25).
+           05 :XX-:ENDCLI-:YYY:            PIC X(30).
+           05 :XX-:FONECLI-:YYY:           PIC X(11).
+           05 :XX-:TOTALDIVIDA-:YYY:       PIC 9(08)V99.
+           05 :XX-:CPFCLI-:YYY:            PIC 9(11).
+           05 :XX-:DATAEXC-:YYY:           PIC 9(08).
