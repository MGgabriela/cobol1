@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *VARDATA: VARIAVEIS DE DATA DO SISTEMA (USADAS PELO ROTDATA)     *
+      *----------------------------------------------------------------*
+       77  WS-DATA-SISTEMA                 PIC 9(08).
+       01  WS-DATA-SISTEMA-F.
+           05 WS-DIA-SISTEMA-F             PIC 99.
+           05 FILLER                       PIC X(01)
+                                                   VALUE "/".
+           05 WS-MES-SISTEMA-F             PIC 99.
+           05 FILLER                       PIC X(01)
+                                                   VALUE "/".
+           05 WS-ANO-SISTEMA-F             PIC 9(04).
