@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *ROTERRO: EXIBE A MENSAGEM DE ERRO E ENCERRA O PROCESSAMENTO     *
+      *----------------------------------------------------------------*
+       9999-ERRO.
+           DISPLAY WS-IGUAL
+           DISPLAY WS-MSG
+           DISPLAY "FILE STATUS......: "  WS-FS
+           DISPLAY WS-IGUAL
+           STOP RUN
+           .
