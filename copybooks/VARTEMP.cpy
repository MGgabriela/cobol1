@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *VARTEMP: VARIAVEIS DE CONTROLE DO TEMPO DE PROCESSAMENTO        *
+      *----------------------------------------------------------------*
+       77  WS-HORARIO-INICIAL              PIC 9(08).
+       77  WS-HORARIO-FINAL                PIC 9(08).
+       77  WS-TEMPO-PROCESSAMENTO          PIC 9(08).
+       01  WS-TEMPO-PROCESSAMENTO-F.
+           05 WS-TEMPO-HH-F                PIC 99.
+           05 FILLER                       PIC X(01)
+                                                   VALUE ":".
+           05 WS-TEMPO-MM-F                PIC 99.
+           05 FILLER                       PIC X(01)
+                                                   VALUE ":".
+           05 WS-TEMPO-SS-F                PIC 99.
