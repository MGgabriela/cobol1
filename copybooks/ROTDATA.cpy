@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *ROTDATA: OBTEM E FORMATA A DATA DO SISTEMA PARA IMPRESSAO       *
+      *----------------------------------------------------------------*
+       9000-IMPRIME-DATA.
+           MOVE WS-DATA-SISTEMA(7:2)       TO WS-DIA-SISTEMA-F
+           MOVE WS-DATA-SISTEMA(5:2)       TO WS-MES-SISTEMA-F
+           MOVE WS-DATA-SISTEMA(1:4)       TO WS-ANO-SISTEMA-F
+
+           DISPLAY "DATA DO PROCESSAMENTO: " WS-DATA-SISTEMA-F
+           .
