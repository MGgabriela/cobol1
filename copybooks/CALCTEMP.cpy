@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *CALCTEMP: CALCULA O TEMPO TOTAL DE PROCESSAMENTO E FORMATA-O    *
+      *----------------------------------------------------------------*
+           SUBTRACT WS-HORARIO-INICIAL FROM WS-HORARIO-FINAL
+                    GIVING WS-TEMPO-PROCESSAMENTO
+
+           MOVE WS-TEMPO-PROCESSAMENTO(1:2) TO WS-TEMPO-HH-F
+           MOVE WS-TEMPO-PROCESSAMENTO(3:2) TO WS-TEMPO-MM-F
+           MOVE WS-TEMPO-PROCESSAMENTO(5:2) TO WS-TEMPO-SS-F
