@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *ARQCLIRJ: LAYOUT DO ARQUIVO DE REJEICAO DE MOVIMENTO (CLIREJ)   *
+      *IGUAL AO ARQCLI03 ACRESCIDO DO MOTIVO DA REJEICAO               *
+      *----------------------------------------------------------------*
+       01  :XX-:REG-CLI-:YYY:.
+           05 :XX-:CODCLI-:YYY:            PIC X(04).
+           05 :XX-:NOMECLI-:YYY:           PIC X(25).
+           05 :XX-:ENDCLI-:YYY:            PIC X(30).
+           05 :XX-:FONECLI-:YYY:           PIC X(11).
+           05 :XX-:TOTALDIVIDA-:YYY:       PIC 9(08)V99.
+           05 :XX-:DIASATRASO-:YYY:        PIC 9(03).
+           05 :XX-:CPFCLI-:YYY:            PIC 9(11).
+           05 :XX-:TIPOMOV-:YYY:           PIC X(01).
+           05 :XX-:MOTIVOM-:YYY:           PIC X(01).
