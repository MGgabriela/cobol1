@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *ARQCLI03: LAYOUT DO ARQUIVO DE MOVIMENTO DE CLIENTE (CLIMOV)    *
+      *IGUAL AO ARQCLI02 ACRESCIDO DO DIAS DE ATRASO E TIPO DE MOV.    *
+      *----------------------------------------------------------------*
+       01  :XX-:REG-CLI-:YYY:.
+           05 :XX-:CODCLI-:YYY:            PIC X(04).
+           05 :XX-:NOMECLI-:YYY:           PIC X(25).
+           05 :XX-:ENDCLI-:YYY:            PIC X(30).
+           05 :XX-:FONECLI-:YYY:           PIC X(11).
+           05 :XX-:TOTALDIVIDA-:YYY:       PIC 9(08)V99.
+           05 :XX-:DIASATRASO-:YYY:        PIC 9(03).
+           05 :XX-:CPFCLI-:YYY:            PIC 9(11).
+           05 :XX-:TIPOMOV-:YYY:           PIC X(01).
