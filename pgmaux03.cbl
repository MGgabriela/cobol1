@@ -0,0 +1,99 @@
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         PGMAUX03.
+       AUTHOR.                             GABI.
+       DATE-WRITTEN.                       07/06/2021.
+       DATE-COMPILED.                      08/06/2021.
+       SECURITY.                           NENHUM.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SOURCE-COMPUTER.                    PC-GABI.
+       OBJECT-COMPUTER.                    PC-GABI.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                        SECTION.
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE                                SECTION.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+      *COPIA DO CPF RECEBIDO, REDEFINIDA PARA ACESSO DIGITO A DIGITO
+       01  WS-CPF-COPIA                    PIC 9(11).
+       01  WS-CPF-COPIA-R REDEFINES WS-CPF-COPIA.
+           05 WS-CPF-DIG                   PIC 9(01)
+                                                   OCCURS 11 TIMES.
+
+       77  WS-TODOS-IGUAIS                 PIC X(01) VALUE "S".
+              88 CPF-TODOS-DIGITOS-IGUAIS         VALUE "S".
+
+       77  WS-SOMA                         PIC 9(04) COMP.
+       77  WS-RESTO                        PIC 9(02) COMP.
+       77  WS-DV1                          PIC 9(01) COMP.
+       77  WS-DV2                          PIC 9(01) COMP.
+       77  WS-IDX                          PIC 9(02) COMP.
+
+      *----------------------------------------------------------------*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  LS-DADOS-CPF.
+              05 LS-CPF                    PIC 9(11).
+              05 LS-CPF-RESP               PIC X(01).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LS-DADOS-CPF.
+      *----------------------------------------------------------------*
+           MOVE LS-CPF                     TO WS-CPF-COPIA
+           MOVE "S"                        TO WS-TODOS-IGUAIS
+
+           PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > 11
+              IF WS-CPF-DIG(WS-IDX) NOT = WS-CPF-DIG(1)
+                 MOVE "N"                  TO WS-TODOS-IGUAIS
+              END-IF
+           END-PERFORM
+
+      *----UM CPF COM TODOS OS DIGITOS IGUAIS "PASSA" NA CONTA DOS
+      *----DIGITOS VERIFICADORES MAS NAO E UM CPF VALIDO DE VERDADE
+           IF CPF-TODOS-DIGITOS-IGUAIS
+              MOVE "1"                     TO LS-CPF-RESP
+           ELSE
+              MOVE 0                       TO WS-SOMA
+              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+                 COMPUTE WS-SOMA = WS-SOMA +
+                         (WS-CPF-DIG(WS-IDX) * (11 - WS-IDX))
+              END-PERFORM
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA 11)
+              IF WS-RESTO < 2
+                 MOVE 0                    TO WS-DV1
+              ELSE
+                 COMPUTE WS-DV1 = 11 - WS-RESTO
+              END-IF
+
+              MOVE 0                       TO WS-SOMA
+              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+                 COMPUTE WS-SOMA = WS-SOMA +
+                         (WS-CPF-DIG(WS-IDX) * (12 - WS-IDX))
+              END-PERFORM
+
+              COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA 11)
+              IF WS-RESTO < 2
+                 MOVE 0                    TO WS-DV2
+              ELSE
+                 COMPUTE WS-DV2 = 11 - WS-RESTO
+              END-IF
+
+              IF WS-DV1 = WS-CPF-DIG(10)
+                 AND WS-DV2 = WS-CPF-DIG(11)
+                 MOVE "0"                  TO LS-CPF-RESP
+              ELSE
+                 MOVE "1"                  TO LS-CPF-RESP
+              END-IF
+           END-IF
+
+           GOBACK.
