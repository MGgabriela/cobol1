@@ -23,6 +23,26 @@
       *----------------------------------------------------------------*
        WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
+      *TABELA DE TAXAS DE JUROS POR FAIXA DE DIAS EM ATRASO
+       01  WS-TABELA-TAXAS.
+           05 FILLER.
+              10 FILLER                    PIC 9(03) VALUE 030.
+              10 FILLER                    PIC 9V999 VALUE 1,020.
+           05 FILLER.
+              10 FILLER                    PIC 9(03) VALUE 060.
+              10 FILLER                    PIC 9V999 VALUE 1,050.
+           05 FILLER.
+              10 FILLER                    PIC 9(03) VALUE 090.
+              10 FILLER                    PIC 9V999 VALUE 1,080.
+           05 FILLER.
+              10 FILLER                    PIC 9(03) VALUE 999.
+              10 FILLER                    PIC 9V999 VALUE 1,120.
+       01  WS-TABELA-TAXAS-R REDEFINES WS-TABELA-TAXAS.
+           05 WS-TAXA-OCR                  OCCURS 4 TIMES.
+              10 WS-TAXA-DIAS-LIMITE       PIC 9(03).
+              10 WS-TAXA-PERCENTUAL        PIC 9V999.
+
+       77  WS-IDX-TAXA                     PIC 9(02).
 
       *----------------------------------------------------------------*
        LINKAGE                             SECTION.
@@ -31,11 +51,19 @@
               05 LS-TOTALDIVIDA            PIC 9(08)V99.
               05 LS-RESP                   PIC X(01).
               05 LS-DIVIDACALC             PIC 9(08)V99.
+              05 LS-DIASATRASO             PIC 9(03).
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION USING LS-DADOS-RECEBIDOS.
       *----------------------------------------------------------------*
-           MULTIPLY LS-TOTALDIVIDA BY 1,05
+           PERFORM VARYING WS-IDX-TAXA FROM 1 BY 1
+                   UNTIL WS-IDX-TAXA >= 4
+                   OR LS-DIASATRASO <=
+                      WS-TAXA-DIAS-LIMITE(WS-IDX-TAXA)
+              CONTINUE
+           END-PERFORM
+
+           MULTIPLY LS-TOTALDIVIDA BY WS-TAXA-PERCENTUAL(WS-IDX-TAXA)
               GIVING LS-DIVIDACALC
            MOVE 0                          TO LS-RESP
            GOBACK.
