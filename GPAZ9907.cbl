@@ -45,6 +45,30 @@
            FILE STATUS IS FS-CLINEW
            .
 
+           SELECT CLIREJ ASSIGN            TO UT-S-CLIREJ
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CLIREJ
+           .
+
+           SELECT CLIEXC ASSIGN            TO UT-S-CLIEXC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CLIEXC
+           .
+
+           SELECT CLICKPT ASSIGN           TO UT-S-CLICKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CLICKPT
+           .
+
+           SELECT CLIRPT ASSIGN            TO UT-S-CLIRPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CLIRPT
+           .
+
 
       *----------------------------------------------------------------*
        DATA                                DIVISION.
@@ -56,7 +80,7 @@
            LABEL RECORD STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 79 CHARACTERS
+           RECORD CONTAINS 91 CHARACTERS
            DATA RECORD IS REG-CLIOLD
            .
       *----VARIAVEIS ORIGINAIS DO ARQUIVO CLIOLD
@@ -66,7 +90,7 @@
            LABEL RECORD STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 95 CHARACTERS
            DATA RECORD IS REG-CLIMOV
            .
       *----VARIAVEIS ORIGINAIS DO ARQUIVO CLIMOV
@@ -77,12 +101,68 @@
            LABEL RECORD STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 79 CHARACTERS
+           RECORD CONTAINS 91 CHARACTERS
            DATA RECORD IS REG-CLINEW
            .
       *----VARIAVEIS ORIGINAIS DO ARQUIVO CLINEW
            COPY ARQCLI02 REPLACING ==:XX-:== BY ====
                                  ==:YYY:== BY ==NEW==.
+
+       FD  CLIREJ
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 96 CHARACTERS
+           DATA RECORD IS REG-CLIREJ
+           .
+      *----VARIAVEIS ORIGINAIS DO ARQUIVO CLIREJ
+           COPY ARQCLIRJ REPLACING ==:XX-:== BY ====
+                                 ==:YYY:== BY ==REJ==.
+
+       FD  CLIEXC
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 99 CHARACTERS
+           DATA RECORD IS REG-CLIEXC
+           .
+      *----VARIAVEIS ORIGINAIS DO ARQUIVO CLIEXC
+           COPY ARQCLIEX REPLACING ==:XX-:== BY ====
+                                 ==:YYY:== BY ==EXC==.
+
+      *----ARQUIVO DE CHECKPOINT/RESTART DO MERGE
+      *----ALEM DO CODCLI, CARREGA AS VARIAVEIS CONTADORAS DO LOTE ATE
+      *----AQUELE PONTO, PARA QUE UM RESTART RETOME OS TOTAIS DO LOTE
+      *----INTEIRO (E NAO SO DO TRECHO REPROCESSADO APOS O RESTART) NO
+      *----RELATORIO DE FIM DE LOTE (9100-IMPRIME-TOTAIS/3100-EMITE-
+      *----RELATORIO)
+       FD  CLICKPT
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS REG-CLICKPT
+           .
+       01  REG-CLICKPT.
+           05 CODCLI-CKPT                  PIC X(04).
+           05 CTGRAVNEW-CKPT                PIC 9(02).
+           05 CTMOVINV-CKPT                 PIC 9(02).
+           05 CTCADINV-CKPT                 PIC 9(02).
+           05 CTSEMMOV-CKPT                 PIC 9(02).
+           05 CTALT-CKPT                    PIC 9(02).
+           05 CTEXC-CKPT                    PIC 9(02).
+           05 CTINC-CKPT                    PIC 9(02).
+           05 CTCKPT-CKPT                   PIC 9(05).
+
+      *----ARQUIVO IMPRIMIVEL DE CONTROLE DE FIM DE LOTE
+       FD  CLIRPT
+           LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-CLIRPT
+           .
+       01  REG-CLIRPT                      PIC X(80).
       *----------------------------------------------------------------*
        WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
@@ -104,16 +184,11 @@
               05 WS-CODCLI-M-F             PIC X(04).
               05 WS-NOMECLI-M-F            PIC X(25).
               05 WS-ENDCLI-M-F             PIC X(30).
-              05 WS-FONECLI-M-F.
-                    10 FILLER              PIC X(01)
-                                                   VALUE "(".
-                    10 WS-FONECLI1-M-F     PIC X(02).
-                    10 FILLER              PIC X(01)
-                                                   VALUE ")".
-                    10 WS-FONECLI2-M-F     PIC X(04).
-                    10 FILLER              PIC X(01)
-                                                   VALUE "-".
-                    10 WS-FONECLI3-M-F     PIC X(04).
+      *----FORMATO "(XX)XXXX-XXXX" PARA TELEFONE FIXO (10 DIGITOS) OU
+      *----"(XX)9XXXX-XXXX" PARA CELULAR (11 DIGITOS, COM O 9O DIGITO);
+      *----MONTADO VIA STRING EM 2500-REJEITA-MOV POIS O TAMANHO DO
+      *----BLOCO QUE ANTECEDE O HIFEN VARIA CONFORME O TIPO DE LINHA
+              05 WS-FONECLI-M-F            PIC X(14).
               05 WS-TOTALDIVIDA-M-F        PIC ZZ.ZZZ.ZZ9,99.
 
 
@@ -121,6 +196,92 @@
        COPY ARQCLI02 REPLACING ==:XX-:== BY ==WS-==
                                ==:YYY:== BY ==NEW==.
 
+      *VARIAVEIS ESPELHO DO CLIREJ
+       COPY ARQCLIRJ REPLACING ==:XX-:== BY ==WS-==
+                               ==:YYY:== BY ==REJ==.
+
+      *MOTIVO DA REJEICAO DO MOVIMENTO CORRENTE
+       77  WS-MOTIVO-REJ-ATUAL             PIC X(01).
+              88 REJ-CADASTRO-INEXISTENTE          VALUE "1".
+              88 REJ-TIPOMOV-INVALIDO              VALUE "2".
+              88 REJ-CPF-INVALIDO                  VALUE "3".
+
+      *VARIAVEIS ESPELHO DO CLIEXC
+       COPY ARQCLIEX REPLACING ==:XX-:== BY ==WS-==
+                               ==:YYY:== BY ==EXC==.
+
+      *VARIAVEIS ESPELHO DO CLICKPT E CONTROLE DE RESTART
+       01  WS-REG-CLICKPT.
+           05 WS-CODCLI-CKPT                PIC X(04).
+           05 WS-CTGRAVNEW-CKPT             PIC 9(02).
+           05 WS-CTMOVINV-CKPT              PIC 9(02).
+           05 WS-CTCADINV-CKPT              PIC 9(02).
+           05 WS-CTSEMMOV-CKPT              PIC 9(02).
+           05 WS-CTALT-CKPT                 PIC 9(02).
+           05 WS-CTEXC-CKPT                 PIC 9(02).
+           05 WS-CTINC-CKPT                 PIC 9(02).
+           05 WS-CTCKPT-CKPT                PIC 9(05).
+       77  WS-CODCLI-RESTART                PIC X(04).
+       77  WS-ULTIMO-CODCLI-OK              PIC X(04).
+
+      *ULTIMO CODCLI LIDO DE CADA ARQUIVO DE ENTRADA, PARA VALIDAR
+      *A SEQUENCIA ASCENDENTE
+       77  WS-ULTIMO-CODCLI-OLD             PIC X(04)
+                                                   VALUE LOW-VALUES.
+       77  WS-ULTIMO-CODCLI-MOV             PIC X(04)
+                                                   VALUE LOW-VALUES.
+
+      *SINALIZA QUE O CADASTRO CLIOLD CORRENTE JA FOI EXCLUIDO POR UM
+      *MOVIMENTO ANTERIOR, PARA REJEITAR MOVIMENTOS SEGUINTES DO
+      *MESMO CLIENTE NO MESMO LOTE
+       77  WS-OLD-EXCLUIDO                  PIC X(01)
+                                                   VALUE "N".
+              88 OLD-EXCLUIDO                      VALUE "S".
+
+      *VARIAVEIS QUE GUARDAM O CADASTRO DE UM CLIENTE RECEM-INCLUIDO
+      *NESTE LOTE (CODCLI QUE NAO EXISTIA EM CLIOLD), PARA QUE UM
+      *MOVIMENTO SEGUINTE PARA O MESMO CODIGO SEJA TRATADO COMO
+      *ALTERACAO/EXCLUSAO EM VEZ DE UMA NOVA INCLUSAO
+       COPY ARQCLI02 REPLACING ==:XX-:== BY ==WS-==
+                               ==:YYY:== BY ==INC==.
+       77  WS-CLI-INCLUIDO-LOTE             PIC X(01)
+                                                   VALUE "N".
+              88 CLI-INCLUIDO-LOTE                 VALUE "S".
+       77  WS-INC-EXCLUIDO                  PIC X(01)
+                                                   VALUE "N".
+              88 INC-EXCLUIDO                      VALUE "S".
+       77  WS-REG-CLI-OLD-SALVO             PIC X(91).
+       77  WS-OLD-EXCLUIDO-SALVO            PIC X(01).
+       77  WS-CTMOVINV-SALVO                PIC 9(02)
+                                                   COMP.
+
+      *GUARDA O CADASTRO NEW JA CALCULADO PARA O CODCLI QUE ESTA
+      *SENDO PROCESSADO, PARA QUE TODOS OS MOVIMENTOS CONSECUTIVOS
+      *DAQUELE CLIENTE CONVIRJAM EM UM UNICO REGISTRO GRAVADO EM
+      *CLINEW, EM VEZ DE UM REGISTRO POR MOVIMENTO APLICADO
+       77  WS-REG-CLI-PEND                  PIC X(91).
+       77  WS-PEND-TEM-REG                  PIC X(01)
+                                                   VALUE "N".
+              88 PEND-TEM-REG                      VALUE "S".
+       77  WS-PEND-EXCLUIDO                 PIC X(01)
+                                                   VALUE "N".
+              88 PEND-EXCLUIDO                      VALUE "S".
+
+       77  WS-CTCKPT                        PIC 9(05)
+                                                   COMP.
+
+      *GRAVA UM CHECKPOINT A CADA CLIENTE CONCLUIDO (E NAO A CADA N
+      *CLIENTES) PARA QUE O REINICIO SEMPRE REPOSICIONE EXATAMENTE NO
+      *PRIMEIRO CLIENTE AINDA NAO GRAVADO EM CLINEW/CLIREJ/CLIEXC,
+      *SEM CORRER O RISCO DE REGRAVAR (DUPLICAR) REGISTROS JA GRAVADOS
+      *POR UMA EXECUCAO ANTERIOR QUE FALHOU ANTES DO PROXIMO CHECKPOINT
+       77  WS-INTERVALO-CKPT                PIC 9(05)
+                                                   COMP
+                                                   VALUE 1.
+       77  WS-TEM-RESTART                   PIC X(01)
+                                                   VALUE "N".
+              88 TEM-RESTART                       VALUE "S".
+
       *VARIAVEIS DE TEMPO DE PROCESSAMENTO
        COPY VARTEMP.
       *VARIAVEIS DE DATA
@@ -135,6 +296,8 @@
                                                    COMP.
        77  WS-CTCADINV                     PIC 9(02)
                                                    COMP.
+       77  WS-CTSEMMOV                      PIC 9(02)
+                                                   COMP.
        77  WS-CTMOVINV                     PIC 9(02)
                                                    COMP.
        77  WS-CTALT                        PIC 9(02)
@@ -143,11 +306,34 @@
                                                    COMP.
        77  WS-CTINC                        PIC 9(02)
                                                    COMP.
+      *VARIAVEIS DO RELATORIO DE CONTROLE DE FIM DE LOTE
+       01  WS-REL-TITULO                   PIC X(80)
+                                                   VALUE
+           "RELATORIO DE CONTROLE DE FIM DE LOTE - GPAZ9906".
+       01  WS-REL-DATA.
+           05 FILLER                       PIC X(23)
+                                                   VALUE
+              "DATA DO PROCESSAMENTO: ".
+           05 WS-REL-DATA-VALOR            PIC X(10).
+           05 FILLER                       PIC X(47)
+                                                   VALUE SPACES.
+       01  WS-REL-LINHA.
+           05 WS-REL-DESC                  PIC X(50).
+           05 WS-REL-VALOR                 PIC ZZ9.
+           05 FILLER                       PIC X(27)
+                                                   VALUE SPACES.
+       01  WS-REL-LINHA-TEMPO.
+           05 WS-REL-DESC-T                PIC X(50).
+           05 WS-REL-VALOR-T               PIC X(08).
+           05 FILLER                       PIC X(22)
+                                                   VALUE SPACES.
+
       *VARIAVEIS CONTADORAS FORMATADAS
        77  WS-CTLIDOOLD-F                  PIC ZZ9.
        77  WS-CTLIDOMOV-F                  PIC ZZ9.
        77  WS-CTGRAVNEW-F                  PIC ZZ9.
        77  WS-CTCADINV-F                   PIC ZZ9.
+       77  WS-CTSEMMOV-F                    PIC ZZ9.
        77  WS-CTMOVINV-F                   PIC ZZ9.
        77  WS-CTALT-F                      PIC ZZ9.
        77  WS-CTEXC-F                      PIC ZZ9.
@@ -163,6 +349,18 @@
        01  FS-CLINEW                       PIC X(02).
               88 SUCESSO-N                         VALUE "00".
               88 FIM-ARQUIVO-N                     VALUE "10".
+       01  FS-CLIREJ                       PIC X(02).
+              88 SUCESSO-R                         VALUE "00".
+              88 FIM-ARQUIVO-R                     VALUE "10".
+       01  FS-CLIEXC                       PIC X(02).
+              88 SUCESSO-X                         VALUE "00".
+              88 FIM-ARQUIVO-X                     VALUE "10".
+       01  FS-CLICKPT                      PIC X(02).
+              88 SUCESSO-K                         VALUE "00".
+              88 FIM-ARQUIVO-K                     VALUE "10".
+       01  FS-CLIRPT                       PIC X(02).
+              88 SUCESSO-P                         VALUE "00".
+              88 FIM-ARQUIVO-P                     VALUE "10".
        77  WS-FS                           PIC X(02).
 
       *VARIAVEIS DE MENSAGEM DE ERRO
@@ -176,6 +374,18 @@
        77  WS-MSG-ERRO-OPEN-N              PIC X(40)
                                                    VALUE
            "ERRO DE ABERTURA DO ARQUIVO NEW".
+       77  WS-MSG-ERRO-OPEN-R              PIC X(40)
+                                                   VALUE
+           "ERRO DE ABERTURA DO ARQUIVO REJ".
+       77  WS-MSG-ERRO-OPEN-X              PIC X(40)
+                                                   VALUE
+           "ERRO DE ABERTURA DO ARQUIVO EXC".
+       77  WS-MSG-ERRO-OPEN-K              PIC X(40)
+                                                   VALUE
+           "ERRO DE ABERTURA DO ARQUIVO CKPT".
+       77  WS-MSG-ERRO-OPEN-P              PIC X(40)
+                                                   VALUE
+           "ERRO DE ABERTURA DO ARQUIVO RPT".
        77  WS-MSG-ERRO-CLOSE-O             PIC X(40)
                                                    VALUE
            "ERRO DE FECHAMENTO DO ARQUIVO OLD".
@@ -185,6 +395,21 @@
        77  WS-MSG-ERRO-CLOSE-N             PIC X(40)
                                                    VALUE
            "ERRO DE FECHAMENTO DO ARQUIVO NEW".
+       77  WS-MSG-ERRO-CLOSE-R             PIC X(40)
+                                                   VALUE
+           "ERRO DE FECHAMENTO DO ARQUIVO REJ".
+       77  WS-MSG-ERRO-CLOSE-X             PIC X(40)
+                                                   VALUE
+           "ERRO DE FECHAMENTO DO ARQUIVO EXC".
+       77  WS-MSG-ERRO-CLOSE-K             PIC X(40)
+                                                   VALUE
+           "ERRO DE FECHAMENTO DO ARQUIVO CKPT".
+       77  WS-MSG-ERRO-READ-K              PIC X(40)
+                                                   VALUE
+           "ERRO DE LEITURA DO ARQUIVO CKPT".
+       77  WS-MSG-ERRO-CLOSE-P             PIC X(40)
+                                                   VALUE
+           "ERRO DE FECHAMENTO DO ARQUIVO RPT".
        77  WS-MSG-ERRO-WRITE               PIC X(40)
                                                    VALUE
            "ERRO DE GRAVACAO DO ARQUIVO".
@@ -206,11 +431,21 @@
        77  WS-MSG-ERRO-VAZIO               PIC X(40)
                                                    VALUE
            "ERRO DE ARQUIVO VAZIO".
+       77  WS-MSG-ERRO-SEQ-O               PIC X(40)
+                                                   VALUE
+           "ERRO DE SEQUENCIA NO ARQUIVO OLD".
+       77  WS-MSG-ERRO-SEQ-M               PIC X(40)
+                                                   VALUE
+           "ERRO DE SEQUENCIA NO ARQUIVO MOV".
 
-      *NOME DO SUBPROGRAMA QUE VALIDA O CPF
+      *NOME DO SUBPROGRAMA QUE RECALCULA A DIVIDA DO CLIENTE
        77  WS-NOME-PGM                     PIC X(08)
                                                    VALUE "PGMAUX02".
 
+      *NOME DO SUBPROGRAMA QUE VALIDA O CPF
+       77  WS-NOME-PGM-CPF                 PIC X(08)
+                                                   VALUE "PGMAUX03".
+
        77  WS-ASTERISCO                    PIC X(50)
                                                    VALUE ALL "*".
        77  WS-IGUAL                        PIC X(50)
@@ -223,6 +458,13 @@
               05 WS-RESP                   PIC X(01).
                     88 SUCESSO-RESPOSTA            VALUE "0".
               05 WS-DIVIDACALC             PIC 9(08)V99.
+              05 WS-DIASATRASO             PIC 9(03).
+
+      *DADOS ENVIADOS AO PGMAUX03 PARA VALIDACAO DO CPF
+       01  WS-DADOS-CPF.
+              05 WS-CPF-VALIDAR            PIC 9(11).
+              05 WS-CPF-RESP               PIC X(01).
+                    88 CPF-VALIDO                  VALUE "0".
 
        LINKAGE                             SECTION.
       *----------------------------------------------------------------*
@@ -249,9 +491,14 @@
                                               WS-CTGRAVNEW
                                               WS-CTMOVINV
                                               WS-CTCADINV
+                                              WS-CTSEMMOV
                                               WS-CTALT
                                               WS-CTEXC
                                               WS-CTINC
+                                              WS-CTCKPT
+
+           PERFORM 1050-VERIFICA-RESTART
+
       *----ABERTURA DO ARQ CLISP PARA LEITURA
            OPEN INPUT CLIOLD
            IF NOT SUCESSO-O
@@ -268,14 +515,56 @@
               GO                           TO 9999-ERRO
            END-IF
 
-      *----ABERTURA DO ARQ CLIUNIF PARA LEITURA
-           OPEN OUTPUT CLINEW
+      *----ABERTURA DO ARQ CLIUNIF: EM RESTART, ESTENDE O ARQ GRAVADO
+      *----PELA EXECUCAO ANTERIOR EM VEZ DE RECOMECAR DO ZERO
+           IF TEM-RESTART
+              OPEN EXTEND CLINEW
+           ELSE
+              OPEN OUTPUT CLINEW
+           END-IF
            IF NOT SUCESSO-N
               MOVE WS-MSG-ERRO-OPEN-N      TO WS-MSG
               MOVE FS-CLINEW               TO WS-FS
               GO                           TO 9999-ERRO
            END-IF
 
+      *----ABERTURA DO ARQ CLIREJ PARA GRAVACAO DOS MOV. REJEITADOS
+           IF TEM-RESTART
+              OPEN EXTEND CLIREJ
+           ELSE
+              OPEN OUTPUT CLIREJ
+           END-IF
+           IF NOT SUCESSO-R
+              MOVE WS-MSG-ERRO-OPEN-R      TO WS-MSG
+              MOVE FS-CLIREJ               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+      *----ABERTURA DO ARQ CLIEXC PARA HISTORICO DE EXCLUSOES
+           IF TEM-RESTART
+              OPEN EXTEND CLIEXC
+           ELSE
+              OPEN OUTPUT CLIEXC
+           END-IF
+           IF NOT SUCESSO-X
+              MOVE WS-MSG-ERRO-OPEN-X      TO WS-MSG
+              MOVE FS-CLIEXC               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+      *----ABERTURA DO ARQ CLICKPT PARA GRAVACAO DOS CHECKPOINTS
+      *----DESTA EXECUCAO (SEMPRE RECOMECA DO ZERO)
+           OPEN OUTPUT CLICKPT
+           IF NOT SUCESSO-K
+              MOVE WS-MSG-ERRO-OPEN-K      TO WS-MSG
+              MOVE FS-CLICKPT              TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+      *----DATA DO SISTEMA USADA NO HISTORICO DE EXCLUSOES E NO
+      *----RELATORIO DE FIM DE LOTE (9000-IMPRIME-DATA)
+           ACCEPT WS-DATA-SISTEMA          FROM DATE YYYYMMDD
+
            PERFORM 1100-LER-CLIOLD
            IF FIM-ARQUIVO-O
               MOVE WS-MSG-ERRO-VAZIO       TO WS-MSG
@@ -289,15 +578,85 @@
               MOVE FS-CLIMOV               TO WS-FS
               GO                           TO 9999-ERRO
            END-IF
+
+      *----EM RESTART, REPOSICIONA OS ARQUIVOS DE ENTRADA DESCARTANDO
+      *----OS REGISTROS JA PROCESSADOS ATE O ULTIMO CHECKPOINT GRAVADO
+           IF TEM-RESTART
+              PERFORM UNTIL FIM-ARQUIVO-O
+                         OR WS-CODCLI-OLD > WS-CODCLI-RESTART
+                 PERFORM 1100-LER-CLIOLD
+              END-PERFORM
+
+              PERFORM UNTIL FIM-ARQUIVO-M
+                         OR WS-CODCLI-MOV > WS-CODCLI-RESTART
+                 PERFORM 1200-LER-CLIMOV
+              END-PERFORM
+           END-IF
+           .
+
+      *----VERIFICA SE HA UM CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE
+      *----FALHOU, PARA REPOSICIONAR O MERGE E EVITAR O REPROCESSAMENTO
+      *----COMPLETO DE CLIOLD/CLIMOV
+       1050-VERIFICA-RESTART.
+           OPEN INPUT CLICKPT
+           IF SUCESSO-K
+              PERFORM UNTIL FIM-ARQUIVO-K
+                 READ CLICKPT INTO WS-REG-CLICKPT
+                 IF SUCESSO-K
+                    MOVE WS-CODCLI-CKPT    TO WS-CODCLI-RESTART
+                    SET TEM-RESTART        TO TRUE
+                 ELSE
+                    IF NOT FIM-ARQUIVO-K
+                       MOVE WS-MSG-ERRO-READ-K TO WS-MSG
+                       MOVE FS-CLICKPT      TO WS-FS
+                       GO                   TO 9999-ERRO
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+      *----RESTAURA OS CONTADORES DE ACAO DO ULTIMO CHECKPOINT GRAVADO,
+      *----PARA QUE O RELATORIO DE FIM DE LOTE SOME O TRECHO JA
+      *----PROCESSADO ANTES DA FALHA AOS CONTADORES DO TRECHO RETOMADO
+      *----APOS O RESTART (WS-CTLIDOOLD/WS-CTLIDOMOV NAO PRECISAM SER
+      *----RESTAURADOS: VOLTAM A FICAR CORRETOS POR SI SO, JA QUE CLIOLD
+      *----E CLIMOV SAO RELIDOS DO INICIO A CADA EXECUCAO)
+              IF TEM-RESTART
+                 MOVE WS-CTGRAVNEW-CKPT    TO WS-CTGRAVNEW
+                 MOVE WS-CTMOVINV-CKPT     TO WS-CTMOVINV
+                 MOVE WS-CTCADINV-CKPT     TO WS-CTCADINV
+                 MOVE WS-CTSEMMOV-CKPT     TO WS-CTSEMMOV
+                 MOVE WS-CTALT-CKPT        TO WS-CTALT
+                 MOVE WS-CTEXC-CKPT        TO WS-CTEXC
+                 MOVE WS-CTINC-CKPT        TO WS-CTINC
+                 MOVE WS-CTCKPT-CKPT       TO WS-CTCKPT
+              END-IF
+
+              CLOSE CLICKPT
+              IF NOT SUCESSO-K
+                 MOVE WS-MSG-ERRO-CLOSE-K  TO WS-MSG
+                 MOVE FS-CLICKPT           TO WS-FS
+                 GO                        TO 9999-ERRO
+              END-IF
+           END-IF
            .
 
        1100-LER-CLIOLD.
+           MOVE "N"                        TO WS-OLD-EXCLUIDO
            READ CLIOLD INTO WS-REG-CLI-OLD
            IF SUCESSO-O
               ADD 1                        TO WS-CTLIDOOLD
                   ON SIZE ERROR
                      DISPLAY WS-MSG-ERRO-ADD
               END-ADD
+
+      *----O CADASTRO CLIOLD TEM QUE VIR EM ORDEM ASCENDENTE ESTRITA
+      *----DE CODCLI (SEM CODIGO REPETIDO)
+              IF WS-CODCLI-OLD NOT > WS-ULTIMO-CODCLI-OLD
+                 MOVE WS-MSG-ERRO-SEQ-O    TO WS-MSG
+                 MOVE FS-CLIOLD            TO WS-FS
+                 GO                        TO 9999-ERRO
+              END-IF
+              MOVE WS-CODCLI-OLD           TO WS-ULTIMO-CODCLI-OLD
            ELSE
               IF FIM-ARQUIVO-O
                  MOVE HIGH-VALUES          TO WS-CODCLI-OLD
@@ -316,6 +675,16 @@
                   ON SIZE ERROR
                      DISPLAY WS-MSG-ERRO-ADD
               END-ADD
+
+      *----O ARQUIVO CLIMOV TEM QUE VIR EM ORDEM ASCENDENTE DE CODCLI;
+      *----CODIGOS REPETIDOS SAO PERMITIDOS (VARIOS MOVIMENTOS PARA O
+      *----MESMO CLIENTE NO MESMO LOTE)
+              IF WS-CODCLI-MOV < WS-ULTIMO-CODCLI-MOV
+                 MOVE WS-MSG-ERRO-SEQ-M    TO WS-MSG
+                 MOVE FS-CLIMOV            TO WS-FS
+                 GO                        TO 9999-ERRO
+              END-IF
+              MOVE WS-CODCLI-MOV           TO WS-ULTIMO-CODCLI-MOV
            ELSE
               IF FIM-ARQUIVO-M
                  MOVE HIGH-VALUES          TO WS-CODCLI-MOV
@@ -328,123 +697,231 @@
            .
 
        2000-PROCESSAR.
-           IF WS-CODCLI-OLD < WS-CODCLI-MOV
-              ADD 1                        TO WS-CTCADINV
-              PERFORM 1100-LER-CLIOLD
+      *----UM MOVIMENTO SEGUINTE PARA O CODIGO DE UM CLIENTE RECEM-
+      *----INCLUIDO NESTE LOTE (QUE AINDA NAO EXISTE EM CLIOLD) E
+      *----TRATADO COMO ALTERACAO/EXCLUSAO DAQUELE CADASTRO, EM VEZ
+      *----DE UMA NOVA INCLUSAO OU DE UM CADASTRO INEXISTENTE
+           IF CLI-INCLUIDO-LOTE AND WS-CODCLI-MOV = WS-CODCLI-INC
+              MOVE WS-CODCLI-INC           TO WS-ULTIMO-CODCLI-OK
+              PERFORM 2150-MOV-POS-INCLUSAO
+              PERFORM 1200-LER-CLIMOV
+
+      *----SO GRAVA CHECKPOINT QUANDO NAO HOUVER MAIS MOVIMENTOS
+      *----CONSECUTIVOS PARA O MESMO CLIENTE, PARA QUE UM RESTART
+      *----NUNCA REPOSICIONE NO MEIO DE UMA SEQUENCIA DE MOVIMENTOS
+              IF WS-CODCLI-MOV NOT = WS-CODCLI-INC
+                 PERFORM 2450-GRAVA-PENDENTE
+                 PERFORM 2700-GRAVA-CHECKPOINT
+              END-IF
 
            ELSE
-              IF WS-CODCLI-OLD > WS-CODCLI-MOV
-                 PERFORM 2100-INCLUIR
-                 PERFORM 1200-LER-CLIMOV
-              ELSE
-                 PERFORM 2200-ALT-EXC
+              IF WS-CODCLI-OLD < WS-CODCLI-MOV
+                 MOVE WS-CODCLI-OLD        TO WS-ULTIMO-CODCLI-OK
+                 PERFORM 2050-SEM-MOVIMENTO
                  PERFORM 1100-LER-CLIOLD
-                 PERFORM 1200-LER-CLIMOV
+                 PERFORM 2700-GRAVA-CHECKPOINT
+
+              ELSE
+                 IF WS-CODCLI-OLD > WS-CODCLI-MOV
+                    MOVE WS-CODCLI-MOV     TO WS-ULTIMO-CODCLI-OK
+                    PERFORM 2100-INCLUIR
+                    PERFORM 1200-LER-CLIMOV
+
+                    IF WS-CODCLI-MOV NOT = WS-ULTIMO-CODCLI-OK
+                       PERFORM 2450-GRAVA-PENDENTE
+                       PERFORM 2700-GRAVA-CHECKPOINT
+                    END-IF
+                 ELSE
+                    MOVE WS-CODCLI-OLD     TO WS-ULTIMO-CODCLI-OK
+                    PERFORM 2200-ALT-EXC
+                    PERFORM 1200-LER-CLIMOV
+
+      *----SO AVANCA O CLIOLD QUANDO NAO HOUVER MAIS MOVIMENTOS
+      *----CONSECUTIVOS PARA O MESMO CLIENTE EM CLIMOV, E SO GRAVA
+      *----O REGISTRO PENDENTE/CHECKPOINT NESSE MOMENTO (VIDE
+      *----COMENTARIO ACIMA)
+                    IF WS-CODCLI-MOV NOT = WS-CODCLI-OLD
+                       PERFORM 2450-GRAVA-PENDENTE
+                       PERFORM 1100-LER-CLIOLD
+                       PERFORM 2700-GRAVA-CHECKPOINT
+                    END-IF
+                 END-IF
               END-IF
            END-IF
            .
 
+      *----CADASTRO DO CLIOLD SEM MOVIMENTO CORRESPONDENTE EM CLIMOV:
+      *----TRANSPORTA O CADASTRO INALTERADO PARA CLINEW E REGISTRA
+      *----O CODCLI/NOMECLI PARA CONFERENCIA DE FIM DE LOTE
+       2050-SEM-MOVIMENTO.
+           ADD 1                           TO WS-CTSEMMOV
+               ON SIZE ERROR
+                  DISPLAY WS-MSG-ERRO-ADD
+           END-ADD
+
+           DISPLAY "CADASTRO SEM MOVIMENTO..: " WS-CODCLI-OLD
+                   " " WS-NOMECLI-OLD
+
+           MOVE WS-CODCLI-OLD              TO WS-CODCLI-NEW
+           MOVE WS-NOMECLI-OLD             TO WS-NOMECLI-NEW
+           MOVE WS-ENDCLI-OLD              TO WS-ENDCLI-NEW
+           MOVE WS-FONECLI-OLD             TO WS-FONECLI-NEW
+           MOVE WS-TOTALDIVIDA-OLD         TO WS-TOTALDIVIDA-NEW
+           MOVE WS-CPFCLI-OLD              TO WS-CPFCLI-NEW
+
+           WRITE REG-CLI-NEW FROM WS-REG-CLI-NEW
+           IF NOT SUCESSO-N
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLINEW               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           ADD 1                           TO WS-CTGRAVNEW
+               ON SIZE ERROR
+                  DISPLAY WS-MSG-ERRO-ADD
+           END-ADD
+           .
+
        2100-INCLUIR.
            IF INCLUIR
-              PERFORM 2400-GRAVA-M
-              ADD 1                        TO WS-CTINC
-                  ON SIZE ERROR
-                     DISPLAY WS-MSG-ERRO-ADD
-              END-ADD
+      *----VALIDA O CPF ANTES DE INCLUIR O NOVO CADASTRO
+              MOVE WS-CPFCLI-MOV           TO WS-CPF-VALIDAR
+              CALL WS-NOME-PGM-CPF USING WS-DADOS-CPF
+                   ON EXCEPTION DISPLAY WS-MSG-ERRO-CALL
+              CANCEL WS-NOME-PGM-CPF
+              END-CALL
+
+              IF CPF-VALIDO
+      *----2400-GRAVA-M ATUALIZA WS-REG-CLI-OLD COM O CADASTRO RECEM-
+      *----CALCULADO (VIDE COMENTARIO NAQUELE PARAGRAFO); AQUI ISSO
+      *----NAO SE APLICA, POIS WS-REG-CLI-OLD AINDA REPRESENTA O
+      *----PROXIMO CADASTRO REAL DE CLIOLD (CODCLI MAIOR), POR ISSO
+      *----O VALOR ORIGINAL E PRESERVADO/RESTAURADO EM TORNO DA CHAMADA
+                 MOVE WS-REG-CLI-OLD       TO WS-REG-CLI-OLD-SALVO
+                 PERFORM 2400-GRAVA-M
+                 MOVE WS-REG-CLI-OLD-SALVO TO WS-REG-CLI-OLD
+                 ADD 1                     TO WS-CTINC
+                     ON SIZE ERROR
+                        DISPLAY WS-MSG-ERRO-ADD
+                 END-ADD
+
+      *----GUARDA O CADASTRO RECEM-INCLUIDO PARA QUE UM MOVIMENTO
+      *----SEGUINTE NO MESMO LOTE PARA ESTE CODCLI (VIDE 2000-
+      *----PROCESSAR) SEJA TRATADO COMO ALTERACAO/EXCLUSAO
+                 MOVE WS-REG-CLI-NEW       TO WS-REG-CLI-INC
+                 SET CLI-INCLUIDO-LOTE     TO TRUE
+                 MOVE "N"                  TO WS-INC-EXCLUIDO
+              ELSE
+                 SET REJ-CPF-INVALIDO      TO TRUE
+                 PERFORM 2500-REJEITA-MOV
+              END-IF
            ELSE
-              ADD 1                        TO WS-CTMOVINV
-                  ON SIZE ERROR
-                     DISPLAY WS-MSG-ERRO-ADD
-              END-ADD
+              SET REJ-CADASTRO-INEXISTENTE TO TRUE
+              PERFORM 2500-REJEITA-MOV
+           END-IF
+           .
+
+      *----UM MOVIMENTO SEGUINTE, NO MESMO LOTE, PARA UM CLIENTE QUE
+      *----FOI INCLUIDO NESTE MESMO LOTE (AINDA NAO EXISTE EM CLIOLD):
+      *----REAPROVEITA 2200-ALT-EXC TOMANDO O CADASTRO RECEM-INCLUIDO
+      *----COMO SE FOSSE O REGISTRO "ANTIGO", SEM TOCAR NO PONTEIRO
+      *----REAL DE CLIOLD NEM NA FLAG WS-OLD-EXCLUIDO DO MERGE
+       2150-MOV-POS-INCLUSAO.
+           IF INC-EXCLUIDO
+              SET REJ-CADASTRO-INEXISTENTE TO TRUE
+              PERFORM 2500-REJEITA-MOV
+           ELSE
+              MOVE WS-REG-CLI-OLD          TO WS-REG-CLI-OLD-SALVO
+              MOVE WS-OLD-EXCLUIDO         TO WS-OLD-EXCLUIDO-SALVO
+              MOVE WS-CTMOVINV             TO WS-CTMOVINV-SALVO
+              MOVE WS-REG-CLI-INC          TO WS-REG-CLI-OLD
+              MOVE "N"                     TO WS-OLD-EXCLUIDO
+
+              PERFORM 2200-ALT-EXC
+
+              IF OLD-EXCLUIDO
+                 SET INC-EXCLUIDO          TO TRUE
+              ELSE
+                 IF WS-CTMOVINV = WS-CTMOVINV-SALVO
+                    MOVE WS-REG-CLI-NEW    TO WS-REG-CLI-INC
+                 END-IF
+              END-IF
 
-              MOVE WS-CODCLI-MOV           TO WS-CODCLI-M-F
-              MOVE WS-NOMECLI-MOV          TO WS-NOMECLI-M-F
-              MOVE WS-ENDCLI-MOV           TO WS-ENDCLI-M-F
-              MOVE WS-FONECLI-MOV(01:02)   TO WS-FONECLI1-M-F
-              MOVE WS-FONECLI-MOV(03:04)   TO WS-FONECLI2-M-F
-              MOVE WS-FONECLI-MOV(07:04)   TO WS-FONECLI3-M-F
-              MOVE WS-TOTALDIVIDA-MOV      TO WS-TOTALDIVIDA-M-F
-
-              DISPLAY WS-ASTERISCO
-              DISPLAY WS-MSG-CLIMOVINV
-              DISPLAY WS-ASTERISCO
-              DISPLAY "CODIGO DO CLIENTE: " WS-CODCLI-M-F
-                      "                          *"
-              DISPLAY "NOME.............: " WS-NOMECLI-M-F "     *"
-              DISPLAY "ENDERECO.........: " WS-ENDCLI-M-F "*"
-              DISPLAY "TELEFONE.........: " WS-FONECLI-M-F
-                      "                 *"
-              DISPLAY "TOTAL DA DIVIDA..: " WS-TOTALDIVIDA-M-F
-                      "                 *"
-              DISPLAY WS-ASTERISCO
+              MOVE WS-REG-CLI-OLD-SALVO    TO WS-REG-CLI-OLD
+              MOVE WS-OLD-EXCLUIDO-SALVO   TO WS-OLD-EXCLUIDO
            END-IF
            .
 
        2200-ALT-EXC.
-           IF ALTERAR
-              PERFORM 2300-ALTERAR
+      *----UM SEGUNDO MOVIMENTO PARA O MESMO CLIENTE NO MESMO LOTE,
+      *----DEPOIS DE UMA EXCLUSAO, NAO TEM MAIS CADASTRO PARA
+      *----ALTERAR/EXCLUIR
+           IF OLD-EXCLUIDO
+              SET REJ-CADASTRO-INEXISTENTE TO TRUE
+              PERFORM 2500-REJEITA-MOV
            ELSE
-              IF EXCLUIR
-                 ADD 1                     TO WS-CTEXC
+              IF ALTERAR
+                 PERFORM 2300-ALTERAR
+              ELSE
+                 IF EXCLUIR
+                    PERFORM 2600-GRAVA-EXCLUSAO
+                    ADD 1                  TO WS-CTEXC
+                        ON SIZE ERROR
+                           DISPLAY WS-MSG-ERRO-ADD
+                    END-ADD
+                 ELSE
+                    SET REJ-TIPOMOV-INVALIDO TO TRUE
+                    PERFORM 2500-REJEITA-MOV
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2300-ALTERAR.
+           MOVE WS-TOTALDIVIDA-OLD         TO WS-TOTALDIVIDA
+           MOVE WS-DIASATRASO-MOV          TO WS-DIASATRASO
+
+      *----SO VALIDA O CPF QUANDO O MOVIMENTO TROUXE UM CPF NOVO; SE
+      *----O CLIENTE NAO ESTA ALTERANDO O CPF, MANTEM O CADASTRADO
+              MOVE WS-CPFCLI-MOV           TO WS-CPF-VALIDAR
+           IF WS-CPFCLI-MOV NOT = ZEROS
+              CALL WS-NOME-PGM-CPF USING WS-DADOS-CPF
+                   ON EXCEPTION DISPLAY WS-MSG-ERRO-CALL
+              CANCEL WS-NOME-PGM-CPF
+              END-CALL
+           ELSE
+              MOVE "0"                     TO WS-CPF-RESP
+           END-IF
+
+           IF NOT CPF-VALIDO
+              SET REJ-CPF-INVALIDO         TO TRUE
+              PERFORM 2500-REJEITA-MOV
+           ELSE
+              CALL WS-NOME-PGM USING WS-DADOS-ENVIADOS
+                   ON EXCEPTION DISPLAY WS-MSG-ERRO-CALL
+              CANCEL WS-NOME-PGM
+              END-CALL
+
+              IF SUCESSO-RESPOSTA
+                 MOVE WS-DIVIDACALC        TO WS-TOTALDIVIDA-MOV
+                 ADD 1                     TO WS-CTALT
                      ON SIZE ERROR
                         DISPLAY WS-MSG-ERRO-ADD
                  END-ADD
+
+                 PERFORM 2400-GRAVA-M
+                 MOVE SPACES               TO WS-RESP
               ELSE
                  ADD 1                     TO WS-CTMOVINV
                      ON SIZE ERROR
                         DISPLAY WS-MSG-ERRO-ADD
                  END-ADD
-
-                 MOVE WS-CODCLI-MOV        TO WS-CODCLI-M-F
-                 MOVE WS-NOMECLI-MOV       TO WS-NOMECLI-M-F
-                 MOVE WS-ENDCLI-MOV        TO WS-ENDCLI-M-F
-                 MOVE WS-FONECLI-MOV(01:02)TO WS-FONECLI1-M-F
-                 MOVE WS-FONECLI-MOV(03:04)TO WS-FONECLI2-M-F
-                 MOVE WS-FONECLI-MOV(07:04)TO WS-FONECLI3-M-F
-                 MOVE WS-TOTALDIVIDA-MOV   TO WS-TOTALDIVIDA-M-F
-
-                 DISPLAY WS-ASTERISCO
-                 DISPLAY WS-MSG-CLIMOVINV
-                 DISPLAY WS-ASTERISCO
-                 DISPLAY "CODIGO DO CLIENTE: " WS-CODCLI-M-F
-                         "                          *"
-                 DISPLAY "NOME.............: " WS-NOMECLI-M-F "     *"
-                 DISPLAY "ENDERECO.........: " WS-ENDCLI-M-F "*"
-                 DISPLAY "TELEFONE.........: " WS-FONECLI-M-F
-                         "                 *"
-                 DISPLAY "TOTAL DA DIVIDA..: " WS-TOTALDIVIDA-M-F
-                         "                 *"
-                 DISPLAY WS-ASTERISCO
+                 ADD 1                     TO WS-CTCADINV
+                     ON SIZE ERROR
+                        DISPLAY WS-MSG-ERRO-ADD
+                 END-ADD
               END-IF
            END-IF
            .
-       2300-ALTERAR.
-           MOVE WS-TOTALDIVIDA-OLD         TO WS-TOTALDIVIDA
-           CALL WS-NOME-PGM USING WS-DADOS-ENVIADOS
-                ON EXCEPTION DISPLAY WS-MSG-ERRO-CALL
-           CANCEL WS-NOME-PGM
-           END-CALL
-
-           IF SUCESSO-RESPOSTA
-              MOVE WS-DIVIDACALC           TO WS-TOTALDIVIDA-MOV
-              ADD 1                        TO WS-CTALT
-                  ON SIZE ERROR
-                     DISPLAY WS-MSG-ERRO-ADD
-              END-ADD
-
-              PERFORM 2400-GRAVA-M
-              MOVE SPACES                  TO WS-RESP
-           ELSE
-              ADD 1                        TO WS-CTMOVINV
-                  ON SIZE ERROR
-                     DISPLAY WS-MSG-ERRO-ADD
-              END-ADD
-              ADD 1                        TO WS-CTCADINV
-                  ON SIZE ERROR
-                     DISPLAY WS-MSG-ERRO-ADD
-              END-ADD
-           END-IF
-           .
        2400-GRAVA-M.
            MOVE WS-CODCLI-MOV              TO WS-CODCLI-NEW
 
@@ -474,17 +951,145 @@
               END-IF
            END-IF
 
-           WRITE REG-CLI-NEW FROM WS-REG-CLI-NEW
-           IF NOT SUCESSO-N
-              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
-              MOVE FS-CLINEW               TO WS-FS
-              GO                           TO 9999-ERRO
+           IF WS-CPFCLI-MOV NOT = ZEROS
+              MOVE WS-CPFCLI-MOV           TO WS-CPFCLI-NEW
+           ELSE
+              MOVE WS-CPFCLI-OLD           TO WS-CPFCLI-NEW
            END-IF
 
-           ADD 1                           TO WS-CTGRAVNEW
+      *----NAO GRAVA EM CLINEW AGORA: QUANDO HOUVER MAIS DE UM
+      *----MOVIMENTO CONSECUTIVO PARA O MESMO CLIENTE, SO O ULTIMO
+      *----CADASTRO RESULTANTE DEVE SER GRAVADO (VIDE 2450-GRAVA-
+      *----PENDENTE, CHAMADA POR 2000-PROCESSAR QUANDO NAO HOUVER MAIS
+      *----MOVIMENTOS PARA ESTE CODCLI). ATUALIZA TAMBEM O CADASTRO
+      *----"ANTIGO" EM MEMORIA PARA QUE UM PROXIMO MOVIMENTO PARA O
+      *----MESMO CLIENTE, NO MESMO LOTE, CALCULE OS JUROS A PARTIR DO
+      *----SALDO JA ATUALIZADO, E NAO DO SALDO ORIGINAL DE CLIOLD
+           MOVE WS-REG-CLI-NEW             TO WS-REG-CLI-PEND
+           SET PEND-TEM-REG                TO TRUE
+           MOVE WS-REG-CLI-NEW             TO WS-REG-CLI-OLD
+           .
+
+      *----GRAVA EM CLINEW O ULTIMO CADASTRO ACUMULADO PELOS MOVIMENTOS
+      *----CONSECUTIVOS DE UM CLIENTE (VIDE 2400-GRAVA-M), OU NAO GRAVA
+      *----NADA SE O SALDO DA SEQUENCIA FOI UMA EXCLUSAO (JA REGISTRADA
+      *----EM CLIEXC POR 2600-GRAVA-EXCLUSAO)
+       2450-GRAVA-PENDENTE.
+           IF PEND-TEM-REG AND NOT PEND-EXCLUIDO
+              WRITE REG-CLI-NEW FROM WS-REG-CLI-PEND
+              IF NOT SUCESSO-N
+                 MOVE WS-MSG-ERRO-WRITE    TO WS-MSG
+                 MOVE FS-CLINEW            TO WS-FS
+                 GO                        TO 9999-ERRO
+              END-IF
+
+              ADD 1                        TO WS-CTGRAVNEW
+                  ON SIZE ERROR
+                     DISPLAY WS-MSG-ERRO-ADD
+              END-ADD
+           END-IF
+
+           MOVE "N"                        TO WS-PEND-TEM-REG
+           MOVE "N"                        TO WS-PEND-EXCLUIDO
+           .
+
+       2500-REJEITA-MOV.
+           ADD 1                           TO WS-CTMOVINV
                ON SIZE ERROR
                   DISPLAY WS-MSG-ERRO-ADD
            END-ADD
+
+           MOVE WS-CODCLI-MOV              TO WS-CODCLI-M-F
+           MOVE WS-NOMECLI-MOV             TO WS-NOMECLI-M-F
+           MOVE WS-ENDCLI-MOV              TO WS-ENDCLI-M-F
+
+      *----TELEFONE FIXO (10 DIGITOS, POSICAO 11 EM BRANCO) USA
+      *----BLOCO DE 4 DIGITOS ANTES DO HIFEN; CELULAR (11 DIGITOS,
+      *----COM O 9O DIGITO) USA BLOCO DE 5. MONTADO VIA STRING, E NAO
+      *----POR SUBCAMPOS FIXOS, PARA QUE O TELEFONE FIXO CONTINUE
+      *----EXIBIDO SEM ESPACO EXTRA ENTRE O DDD E O NUMERO
+           MOVE SPACES                     TO WS-FONECLI-M-F
+           IF WS-FONECLI-MOV(11:01) = SPACE
+              STRING "(" WS-FONECLI-MOV(01:02) ")" WS-FONECLI-MOV(03:04)
+                     "-" WS-FONECLI-MOV(07:04)
+                     DELIMITED BY SIZE INTO WS-FONECLI-M-F
+           ELSE
+              STRING "(" WS-FONECLI-MOV(01:02) ")" WS-FONECLI-MOV(03:05)
+                     "-" WS-FONECLI-MOV(08:04)
+                     DELIMITED BY SIZE INTO WS-FONECLI-M-F
+           END-IF
+           MOVE WS-TOTALDIVIDA-MOV         TO WS-TOTALDIVIDA-M-F
+
+           DISPLAY WS-ASTERISCO
+           DISPLAY WS-MSG-CLIMOVINV
+           DISPLAY WS-ASTERISCO
+           DISPLAY "CODIGO DO CLIENTE: " WS-CODCLI-M-F
+                   "                          *"
+           DISPLAY "NOME.............: " WS-NOMECLI-M-F "     *"
+           DISPLAY "ENDERECO.........: " WS-ENDCLI-M-F "*"
+           DISPLAY "TELEFONE.........: " WS-FONECLI-M-F
+                   "                *"
+           DISPLAY "TOTAL DA DIVIDA..: " WS-TOTALDIVIDA-M-F
+                   "                 *"
+           DISPLAY WS-ASTERISCO
+
+      *----GRAVA O MOVIMENTO REJEITADO NO ARQ CLIREJ P/ REPROCESSO
+           MOVE WS-REG-CLI-MOV             TO WS-REG-CLI-REJ
+           MOVE WS-MOTIVO-REJ-ATUAL        TO WS-MOTIVOM-REJ
+           WRITE REG-CLI-REJ FROM WS-REG-CLI-REJ
+           IF NOT SUCESSO-R
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIREJ               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+           .
+
+      *----GRAVA O HISTORICO DE EXCLUSAO DO CLIENTE ANTES DE DESCARTAR
+      *----O CADASTRO ANTIGO, PARA AUDITORIA (QUEM/QUANDO FOI EXCLUIDO)
+       2600-GRAVA-EXCLUSAO.
+           MOVE WS-REG-CLI-OLD             TO WS-REG-CLI-EXC
+           MOVE WS-DATA-SISTEMA            TO WS-DATAEXC-EXC
+
+           WRITE REG-CLI-EXC FROM WS-REG-CLI-EXC
+           IF NOT SUCESSO-X
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIEXC               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           SET OLD-EXCLUIDO                TO TRUE
+
+      *----UMA EXCLUSAO DESFAZ QUALQUER CADASTRO PENDENTE DE UM
+      *----MOVIMENTO ANTERIOR PARA O MESMO CLIENTE NESTE LOTE (EX:
+      *----ALTERAR SEGUIDO DE EXCLUIR): O CLIENTE NAO DEVE SOBRAR
+      *----FISICAMENTE EM CLINEW APOS SER EXCLUIDO
+           SET PEND-EXCLUIDO               TO TRUE
+           .
+
+      *----A CADA WS-INTERVALO-CKPT CLIENTES CONCLUIDOS (NUNCA NO MEIO
+      *----DE UMA SEQUENCIA DE MOVIMENTOS PARA O MESMO CLIENTE), GRAVA
+      *----O ULTIMO CODCLI CONCLUIDO NO ARQ CLICKPT, PARA QUE UM
+      *----RESTART POSSA REPOSICIONAR O MERGE SEM REPROCESSAR TUDO
+       2700-GRAVA-CHECKPOINT.
+           ADD 1                           TO WS-CTCKPT
+
+           IF FUNCTION MOD(WS-CTCKPT WS-INTERVALO-CKPT) = 0
+              MOVE WS-ULTIMO-CODCLI-OK     TO WS-CODCLI-CKPT
+              MOVE WS-CTGRAVNEW            TO WS-CTGRAVNEW-CKPT
+              MOVE WS-CTMOVINV             TO WS-CTMOVINV-CKPT
+              MOVE WS-CTCADINV             TO WS-CTCADINV-CKPT
+              MOVE WS-CTSEMMOV             TO WS-CTSEMMOV-CKPT
+              MOVE WS-CTALT                TO WS-CTALT-CKPT
+              MOVE WS-CTEXC                TO WS-CTEXC-CKPT
+              MOVE WS-CTINC                TO WS-CTINC-CKPT
+              MOVE WS-CTCKPT               TO WS-CTCKPT-CKPT
+              WRITE REG-CLICKPT FROM WS-REG-CLICKPT
+              IF NOT SUCESSO-K
+                 MOVE WS-MSG-ERRO-WRITE    TO WS-MSG
+                 MOVE FS-CLICKPT           TO WS-FS
+                 GO                        TO 9999-ERRO
+              END-IF
+           END-IF
            .
 
        3000-TERMINO.
@@ -514,6 +1119,45 @@
               GO                           TO 9999-ERRO
            END-IF
 
+      *----FECHA ARQ CLIREJ
+           CLOSE CLIREJ
+           IF NOT SUCESSO-R
+              MOVE WS-MSG-ERRO-CLOSE-R     TO WS-MSG
+              MOVE FS-CLIREJ               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+      *----FECHA ARQ CLIEXC
+           CLOSE CLIEXC
+           IF NOT SUCESSO-X
+              MOVE WS-MSG-ERRO-CLOSE-X     TO WS-MSG
+              MOVE FS-CLIEXC               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+      *----JOB CONCLUIDO COM SUCESSO: LIMPA O ARQ CLICKPT PARA QUE A
+      *----PROXIMA EXECUCAO COMECE DO ZERO (NAO HA MAIS O QUE RESTART)
+           CLOSE CLICKPT
+           IF NOT SUCESSO-K
+              MOVE WS-MSG-ERRO-CLOSE-K     TO WS-MSG
+              MOVE FS-CLICKPT              TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           OPEN OUTPUT CLICKPT
+           IF NOT SUCESSO-K
+              MOVE WS-MSG-ERRO-OPEN-K      TO WS-MSG
+              MOVE FS-CLICKPT              TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           CLOSE CLICKPT
+           IF NOT SUCESSO-K
+              MOVE WS-MSG-ERRO-CLOSE-K     TO WS-MSG
+              MOVE FS-CLICKPT              TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
            ACCEPT WS-HORARIO-FINAL FROM TIME
 
       *----FAZ CALCULO DO TEMPO DE PROCESSAMENTO
@@ -525,6 +1169,7 @@
            MOVE WS-CTGRAVNEW               TO WS-CTGRAVNEW-F
            MOVE WS-CTMOVINV                TO WS-CTMOVINV-F
            MOVE WS-CTCADINV                TO WS-CTCADINV-F
+           MOVE WS-CTSEMMOV                TO WS-CTSEMMOV-F
            MOVE WS-CTALT                   TO WS-CTALT-F
            MOVE WS-CTEXC                   TO WS-CTEXC-F
            MOVE WS-CTINC                   TO WS-CTINC-F
@@ -544,12 +1189,170 @@
                     WS-CTALT-F
            DISPLAY "TOTAL DE CADASTROS INVALIDOS................:"
                     WS-CTCADINV-F
+           DISPLAY "TOTAL DE CADASTROS SEM MOVIMENTO NO LOTE....:"
+                    WS-CTSEMMOV-F
            DISPLAY "TOTAL DE MOVIMENTOS INVALIDOS...............:"
                     WS-CTMOVINV-F
            DISPLAY "TEMPO TOTAL DE PROCESSAMENTO.........:"
                     WS-TEMPO-PROCESSAMENTO-F
 
            DISPLAY "=================================================="
+
+           PERFORM 3100-EMITE-RELATORIO
+           .
+
+      *----GRAVA NO ARQ CLIRPT O MESMO RESUMO DE FIM DE LOTE MOSTRADO
+      *----NO SYSOUT, PARA IMPRESSAO/ARQUIVAMENTO
+       3100-EMITE-RELATORIO.
+           OPEN OUTPUT CLIRPT
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-OPEN-P      TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           WRITE REG-CLIRPT FROM WS-REL-TITULO
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           WRITE REG-CLIRPT FROM WS-IGUAL
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE WS-DATA-SISTEMA-F          TO WS-REL-DATA-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-DATA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           WRITE REG-CLIRPT FROM WS-IGUAL
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS LIDOS EM CLIOLD..........:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTLIDOOLD-F             TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE MOVIMENTOS LIDOS EM CLIMOV.........:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTLIDOMOV-F             TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS GRAVADOS EM CLINEW.......:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTGRAVNEW-F             TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS INCLUIDOS EM CLINEW......:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTINC-F                 TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS EXCLUIDOS EM CLIOLD......:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTEXC-F                 TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS ALTERADOS PARA CLINEW....:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTALT-F                 TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS INVALIDOS................:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTCADINV-F              TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE CADASTROS SEM MOVIMENTO NO LOTE....:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTSEMMOV-F              TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TOTAL DE MOVIMENTOS INVALIDOS...............:"
+                                           TO WS-REL-DESC
+           MOVE WS-CTMOVINV-F              TO WS-REL-VALOR
+           WRITE REG-CLIRPT FROM WS-REL-LINHA
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           MOVE "TEMPO TOTAL DE PROCESSAMENTO................:"
+                                           TO WS-REL-DESC-T
+           MOVE WS-TEMPO-PROCESSAMENTO-F   TO WS-REL-VALOR-T
+           WRITE REG-CLIRPT FROM WS-REL-LINHA-TEMPO
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           WRITE REG-CLIRPT FROM WS-IGUAL
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-WRITE       TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
+
+           CLOSE CLIRPT
+           IF NOT SUCESSO-P
+              MOVE WS-MSG-ERRO-CLOSE-P     TO WS-MSG
+              MOVE FS-CLIRPT               TO WS-FS
+              GO                           TO 9999-ERRO
+           END-IF
            .
 
       *----(9000-IMPRIME-DATA)MOSTRA DISPLAY COM AS DATAS
